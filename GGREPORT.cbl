@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GGREPORT.
+000300 AUTHOR. D. LAMBERT.
+000400 INSTALLATION. DIRECTION INFORMATIQUE.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -----------------------------------------------
+001200* 08/09/2026 DL   PROGRAMME INITIAL - RAPPORT RECAPITULATIF DU
+001300*                 FICHIER GAMELOG PAR DATE (PARTIES JOUEES,
+001400*                 MOYENNE D'ESSAIS, MEILLEURE ET PIRE PARTIE).
+001500*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT GAMELOG-FILE ASSIGN TO GAMELOG
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS GG-GAMELOG-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  GAMELOG-FILE
+002800     RECORDING MODE IS F.
+002900 COPY GAMELOGR.
+003000 WORKING-STORAGE SECTION.
+003100*----------------------------------------------------------------
+003200* SWITCHS DE CONTROLE
+003300*----------------------------------------------------------------
+003400 01  GG-GAMELOG-STATUS          PIC X(02)  VALUE "00".
+003500 01  GG-EOF-SWITCH              PIC X(01)  VALUE "N".
+003600     88  GG-END-OF-FILE                    VALUE "Y".
+003700 01  GG-FIRST-RECORD-SWITCH     PIC X(01)  VALUE "Y".
+003800     88  GG-FIRST-RECORD                   VALUE "Y".
+003810 01  GG-FILE-OPENED-SWITCH      PIC X(01)  VALUE "N".
+003820     88  GG-FILE-IS-OPENED                 VALUE "Y".
+003900*----------------------------------------------------------------
+004000* RUPTURE DE CONTROLE SUR LA DATE
+004100*----------------------------------------------------------------
+004200 01  GG-PRIOR-DATE              PIC 9(08)  VALUE ZERO.
+004300*----------------------------------------------------------------
+004400* CUMULS DU JOUR EN COURS
+004500*----------------------------------------------------------------
+004600 01  GG-DAY-GAMES               PIC 9(05)  VALUE ZERO.
+004700 01  GG-DAY-TOTAL-ATTEMPTS      PIC 9(07)  VALUE ZERO.
+004800 01  GG-DAY-AVG-ATTEMPTS        PIC 9(03)V99 VALUE ZERO.
+004810 01  GG-DAY-AVG-DISPLAY         PIC ZZ9.99 VALUE ZERO.
+004900 01  GG-DAY-BEST-ATTEMPTS       PIC 9(03)  VALUE 999.
+005000 01  GG-DAY-BEST-NUMBER         PIC 9(03)  VALUE ZERO.
+005100 01  GG-DAY-WORST-ATTEMPTS      PIC 9(03)  VALUE ZERO.
+005200 01  GG-DAY-WORST-NUMBER        PIC 9(03)  VALUE ZERO.
+005300*----------------------------------------------------------------
+005400* CUMULS GENERAUX (TOUTES DATES CONFONDUES)
+005500*----------------------------------------------------------------
+005600 01  GG-GRAND-GAMES             PIC 9(05)  VALUE ZERO.
+005700 01  GG-GRAND-TOTAL-ATTEMPTS    PIC 9(07)  VALUE ZERO.
+005800 01  GG-GRAND-AVG-ATTEMPTS      PIC 9(03)V99 VALUE ZERO.
+005810 01  GG-GRAND-AVG-DISPLAY       PIC ZZ9.99 VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000*----------------------------------------------------------------
+006100* 0000-MAINLINE - ENCHAINEMENT PRINCIPAL DU PROGRAMME
+006200*----------------------------------------------------------------
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006500     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006600         UNTIL GG-END-OF-FILE
+006700     PERFORM 3000-PRINT-DAY-SUMMARY THRU 3000-EXIT
+006800     PERFORM 8000-PRINT-GRAND-TOTAL THRU 8000-EXIT
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007000     STOP RUN.
+007100*----------------------------------------------------------------
+007200* 1000-INITIALIZE - ENTETE DU RAPPORT ET OUVERTURE DE GAMELOG
+007300*----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     DISPLAY "==============================================".
+007600     DISPLAY "   RAPPORT RECAPITULATIF - DEVINE LE NOMBRE".
+007700     DISPLAY "==============================================".
+007800     OPEN INPUT GAMELOG-FILE.
+007900     IF GG-GAMELOG-STATUS NOT = "00"
+008000         DISPLAY "Aucun historique GAMELOG disponible."
+008100         MOVE "Y" TO GG-EOF-SWITCH
+008200     ELSE
+008210         MOVE "Y" TO GG-FILE-OPENED-SWITCH
+008300         PERFORM 2900-READ-NEXT THRU 2900-EXIT
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700*----------------------------------------------------------------
+008800* 2000-PROCESS-RECORD - CUMUL D'UN ENREGISTREMENT ET RUPTURE
+008900*                       DE CONTROLE SUR LE CHANGEMENT DE DATE
+009000*----------------------------------------------------------------
+009100 2000-PROCESS-RECORD.
+009200     IF GG-FIRST-RECORD
+009300         MOVE GL-LOG-DATE TO GG-PRIOR-DATE
+009400         MOVE "N" TO GG-FIRST-RECORD-SWITCH
+009500     END-IF.
+009600     IF GL-LOG-DATE NOT = GG-PRIOR-DATE
+009700         PERFORM 3000-PRINT-DAY-SUMMARY THRU 3000-EXIT
+009800         PERFORM 3100-RESET-DAY-TOTALS THRU 3100-EXIT
+009900         MOVE GL-LOG-DATE TO GG-PRIOR-DATE
+010000     END-IF.
+010100     PERFORM 2100-ACCUMULATE THRU 2100-EXIT.
+010200     PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500*----------------------------------------------------------------
+010600* 2100-ACCUMULATE - MISE A JOUR DES CUMULS JOUR ET GENERAUX
+010700*----------------------------------------------------------------
+010800 2100-ACCUMULATE.
+010900     ADD 1 TO GG-DAY-GAMES.
+011000     ADD GL-ATTEMPTS TO GG-DAY-TOTAL-ATTEMPTS.
+011100     ADD 1 TO GG-GRAND-GAMES.
+011200     ADD GL-ATTEMPTS TO GG-GRAND-TOTAL-ATTEMPTS.
+011300     IF GL-ATTEMPTS < GG-DAY-BEST-ATTEMPTS
+011400         MOVE GL-ATTEMPTS TO GG-DAY-BEST-ATTEMPTS
+011500         MOVE GL-MYSTERY-NUMBER TO GG-DAY-BEST-NUMBER
+011600     END-IF.
+011700     IF GL-ATTEMPTS > GG-DAY-WORST-ATTEMPTS
+011800         MOVE GL-ATTEMPTS TO GG-DAY-WORST-ATTEMPTS
+011900         MOVE GL-MYSTERY-NUMBER TO GG-DAY-WORST-NUMBER
+012000     END-IF.
+012100 2100-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------
+012400* 2900-READ-NEXT - LECTURE DE L'ENREGISTREMENT GAMELOG SUIVANT
+012500*----------------------------------------------------------------
+012600 2900-READ-NEXT.
+012700     READ GAMELOG-FILE
+012800         AT END
+012900             MOVE "Y" TO GG-EOF-SWITCH
+013000     END-READ.
+013100 2900-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------------
+013400* 3000-PRINT-DAY-SUMMARY - UNE LIGNE DE RAPPORT PAR DATE
+013500*----------------------------------------------------------------
+013600 3000-PRINT-DAY-SUMMARY.
+013700     IF GG-DAY-GAMES > 0
+013800         COMPUTE GG-DAY-AVG-ATTEMPTS ROUNDED =
+013900             GG-DAY-TOTAL-ATTEMPTS / GG-DAY-GAMES
+013910         MOVE GG-DAY-AVG-ATTEMPTS TO GG-DAY-AVG-DISPLAY
+014000         DISPLAY " "
+014100         DISPLAY "Date            : " GG-PRIOR-DATE
+014200         DISPLAY "Parties jouees  : " GG-DAY-GAMES
+014300         DISPLAY "Moyenne essais  : " GG-DAY-AVG-DISPLAY
+014400         DISPLAY "Meilleure partie: " GG-DAY-BEST-ATTEMPTS
+014500             " essai(s) (nombre " GG-DAY-BEST-NUMBER ")"
+014600         DISPLAY "Pire partie     : " GG-DAY-WORST-ATTEMPTS
+014700             " essai(s) (nombre " GG-DAY-WORST-NUMBER ")"
+014800     END-IF.
+014900 3000-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------------
+015200* 3100-RESET-DAY-TOTALS - REMISE A ZERO DES CUMULS DU JOUR
+015300*----------------------------------------------------------------
+015400 3100-RESET-DAY-TOTALS.
+015500     MOVE ZERO TO GG-DAY-GAMES
+015600                  GG-DAY-TOTAL-ATTEMPTS
+015700                  GG-DAY-AVG-ATTEMPTS
+015800                  GG-DAY-WORST-ATTEMPTS
+015900                  GG-DAY-WORST-NUMBER.
+016000     MOVE 999 TO GG-DAY-BEST-ATTEMPTS.
+016100     MOVE ZERO TO GG-DAY-BEST-NUMBER.
+016200 3100-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------------
+016500* 8000-PRINT-GRAND-TOTAL - TOTAL GENERAL TOUTES DATES CONFONDUES
+016600*----------------------------------------------------------------
+016700 8000-PRINT-GRAND-TOTAL.
+016800     IF GG-GRAND-GAMES > 0
+016900         COMPUTE GG-GRAND-AVG-ATTEMPTS ROUNDED =
+017000             GG-GRAND-TOTAL-ATTEMPTS / GG-GRAND-GAMES
+017010         MOVE GG-GRAND-AVG-ATTEMPTS TO GG-GRAND-AVG-DISPLAY
+017100         DISPLAY " "
+017200         DISPLAY "=============================================="
+017300         DISPLAY "TOTAL GENERAL"
+017400         DISPLAY "Parties jouees  : " GG-GRAND-GAMES
+017500         DISPLAY "Moyenne essais  : " GG-GRAND-AVG-DISPLAY
+017600         DISPLAY "=============================================="
+017700     END-IF.
+017800 8000-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------------
+018100* 9000-TERMINATE - FERMETURE DU FICHIER ET FIN DE PROGRAMME
+018200*----------------------------------------------------------------
+018300 9000-TERMINATE.
+018400     IF GG-FILE-IS-OPENED
+018500         CLOSE GAMELOG-FILE
+018600     END-IF.
+018700     DISPLAY "Fin du rapport.".
+018800 9000-EXIT.
+018900     EXIT.
