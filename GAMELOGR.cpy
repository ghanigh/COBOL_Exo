@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000200* GAMELOGR.CPY
+000300* ENREGISTREMENT DU FICHIER GAMELOG (HISTORIQUE DES PARTIES)
+000400* UTILISE PAR GUESSGAME (ECRITURE) ET GGREPORT (LECTURE).
+000500*----------------------------------------------------------------
+000600* DATE       INIT DESCRIPTION
+000700* ---------- ---- -----------------------------------------------
+000800* 08/09/2026 DL   COPYBOOK INITIAL - DATE, NOMBRE MYSTERE, ESSAIS.
+000850* 08/09/2026 DL   AJOUT DE GL-RESULT (WIN/LOSE) POUR DISTINGUER
+000860*                 LES PARTIES GAGNEES DES PARTIES PERDUES.
+000870* 08/09/2026 DL   AJOUT DE GL-PLAYER-ID POUR RATTACHER CHAQUE
+000880*                 PARTIE AU JOUEUR DU ROSTER QUI L'A JOUEE.
+000900*----------------------------------------------------------------
+001000 01  GAMELOG-RECORD.
+001100     05  GL-LOG-DATE            PIC 9(08).
+001150     05  GL-PLAYER-ID           PIC X(08).
+001200     05  GL-MYSTERY-NUMBER      PIC 9(03).
+001300     05  GL-ATTEMPTS            PIC 9(03).
+001400     05  GL-RESULT              PIC X(04).
