@@ -0,0 +1,529 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GUESSGAME.
+000300 AUTHOR. D. LAMBERT.
+000400 INSTALLATION. DIRECTION INFORMATIQUE.
+000500 DATE-WRITTEN. 01/15/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -----------------------------------------------
+001200* 01/15/2019 DL   PROGRAMME INITIAL - JEU DE DEVINETTE.
+001300* 08/09/2026 DL   LE NOMBRE MYSTERE EST DESORMAIS TIRE AU HASARD
+001400*                 A CHAQUE EXECUTION (FUNCTION RANDOM AMORCEE
+001500*                 AVEC L'HEURE SYSTEME) AU LIEU D'ETRE FIXE A 42.
+001510* 08/09/2026 DL   AJOUT DE L'ECRITURE DU FICHIER GAMELOG A CHAQUE
+001520*                 PARTIE GAGNEE (DATE, NOMBRE MYSTERE, ESSAIS).
+001530* 08/09/2026 DL   VALIDATION DE LA SAISIE : UNE PROPOSITION NON
+001540*                 NUMERIQUE OU HORS DE 1-100 EST RE-DEMANDEE SANS
+001550*                 ETRE COMPTEE COMME UN ESSAI.
+001560* 08/09/2026 DL   AJOUT D'UN PLAFOND D'ESSAIS (DL100-MAX-ATTEMPTS)
+001570*                 ET D'UNE BRANCHE "PARTIE PERDUE" QUAND IL EST
+001580*                 ATTEINT.
+001590* 08/09/2026 DL   AJOUT DU PLAYER-ID, CONTROLE PAR RAPPORT AU
+001595*                 FICHIER ROSTER, ET REPORT DE L'IDENTIFIANT DANS
+001598*                 L'ENREGISTREMENT GAMELOG.
+001599* 08/09/2026 DL   AJOUT D'UN PARM DE DIFFICULTE (EASY/MEDIUM/HARD)
+001601*                 PILOTANT LA BORNE SUPERIEURE DU TIRAGE ET DES
+001602*                 SAISIES, A LA PLACE DE LA BORNE 100 EN DUR.
+001603* 08/09/2026 DL   AJOUT D'UN FICHIER DE REPRISE (RESTART) : LA
+001604*                 PARTIE EST SAUVEGARDEE APRES CHAQUE ESSAI ET
+001605*                 REPRISE AUTOMATIQUEMENT SI ELLE AVAIT ETE
+001606*                 INTERROMPUE AVANT LA FIN.
+001607* 08/09/2026 DL   AJOUT DU MODE BATCH : SI UN DD //GUESSES EST
+001608*                 FOURNI PAR LE JOB, LES PROPOSITIONS SONT LUES
+001609*                 DANS CE FICHIER AU LIEU D'ETRE SAISIES AU
+001610*                 TERMINAL (EXECUTIONS PLANIFIEES, JEUX D'ESSAI).
+001611* 08/09/2026 DL   AJOUT DES INDICES "PLUS CHAUD"/"PLUS FROID" A
+001612*                 PARTIR DU DEUXIEME ESSAI, SELON QUE LA PROPOSITION
+001613*                 SE RAPPROCHE OU S'ELOIGNE DU NOMBRE MYSTERE PAR
+001614*                 RAPPORT A L'ESSAI PRECEDENT.
+001615* 08/09/2026 DL   CORRECTIONS DE REVUE : REFUS DE JOUER SI LE
+001616*                 ROSTER EST VIDE, DETECTION DE FIN DE SAISIE
+001617*                 (CTRL-D) SUR LES ACCEPT INTERACTIFS, ET PLAFOND
+001618*                 D'ESSAIS PILOTABLE PAR PARM.
+001620*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002050 INPUT-OUTPUT SECTION.
+002060 FILE-CONTROL.
+002070     SELECT GAMELOG-FILE ASSIGN TO GAMELOG
+002080         ORGANIZATION IS SEQUENTIAL
+002090         FILE STATUS IS DL100-GAMELOG-STATUS.
+002092     SELECT ROSTER-FILE ASSIGN TO ROSTER
+002094         ORGANIZATION IS SEQUENTIAL
+002096         FILE STATUS IS DL100-ROSTER-STATUS.
+002097     SELECT RESTART-FILE ASSIGN TO RESTART
+002098         ORGANIZATION IS SEQUENTIAL
+002099         FILE STATUS IS DL100-RESTART-STATUS.
+002100     SELECT GUESSES-FILE ASSIGN TO GUESSES
+002101         ORGANIZATION IS LINE SEQUENTIAL
+002102         FILE STATUS IS DL100-GUESSES-STATUS.
+002103 DATA DIVISION.
+002110 FILE SECTION.
+002120 FD  GAMELOG-FILE
+002130     RECORDING MODE IS F.
+002140 COPY GAMELOGR.
+002150 FD  ROSTER-FILE
+002160     RECORDING MODE IS F.
+002170 COPY ROSTERR.
+002180 FD  RESTART-FILE
+002190     RECORDING MODE IS F.
+002195 COPY RESTARTR.
+002196 FD  GUESSES-FILE.
+002198 COPY GUESSESR.
+002200 WORKING-STORAGE SECTION.
+002300*----------------------------------------------------------------
+002400* ZONES DE TRAVAIL DU JEU
+002500*----------------------------------------------------------------
+002600 01  DL100-MYSTERY-NUMBER       PIC 9(03)  VALUE ZERO.
+002610 01  DL100-USER-GUESS-RAW       PIC X(03)  JUSTIFIED RIGHT
+002620                                            VALUE SPACES.
+002700 01  DL100-USER-GUESS           PIC 9(03)  VALUE ZERO.
+002800 01  DL100-ATTEMPTS             PIC 9(03)  VALUE ZERO.
+002900 01  DL100-GAME-OVER            PIC X(01)  VALUE "N".
+003000     88  DL100-GAME-WON                    VALUE "Y".
+003010 01  DL100-GUESS-VALID          PIC X(01)  VALUE "N".
+003020     88  DL100-GUESS-IS-VALID              VALUE "Y".
+003030 01  DL100-RESULT               PIC X(04)  VALUE SPACES.
+003040*----------------------------------------------------------------
+003050* PLAFOND D'ESSAIS POUR LE CONCOURS CHRONOMETRE DU JOUR - VALEUR
+003055* PAR DEFAUT, PILOTABLE PAR LE DEUXIEME MOT DU PARM (CF 1050)
+003060*----------------------------------------------------------------
+003070 01  DL100-MAX-ATTEMPTS         PIC 9(03)  VALUE 10.
+003100*----------------------------------------------------------------
+003200* ZONES POUR LE TIRAGE ALEATOIRE
+003300*----------------------------------------------------------------
+003400 01  DL100-RANDOM-SEED          PIC 9(09)  COMP.
+003402*----------------------------------------------------------------
+003404* ZONES POUR LE PARM DE DIFFICULTE
+003406*----------------------------------------------------------------
+003408 01  DL100-PARM-DATA            PIC X(20)  VALUE SPACES.
+003409 01  DL100-DIFFICULTY           PIC X(06)  VALUE "MEDIUM".
+003411 01  DL100-MAX-NUMBER           PIC 9(03)  VALUE 100.
+003412 01  DL100-MAX-NUMBER-EDIT      PIC ZZ9.
+003413 01  DL100-PARM-DIFFICULTY-TOK  PIC X(10)  VALUE SPACES.
+003414 01  DL100-PARM-ATTEMPTS-TOK    PIC X(03)  JUSTIFIED RIGHT
+003415                                            VALUE SPACES.
+003410*----------------------------------------------------------------
+003420* ZONES POUR LE FICHIER GAMELOG
+003430*----------------------------------------------------------------
+003440 01  DL100-GAMELOG-STATUS       PIC X(02)  VALUE "00".
+003450 01  DL100-CURRENT-DATE         PIC 9(08)  VALUE ZERO.
+003460*----------------------------------------------------------------
+003462* ZONES POUR LE JOUEUR ET LE FICHIER ROSTER
+003464*----------------------------------------------------------------
+003466 01  DL100-ROSTER-STATUS        PIC X(02)  VALUE "00".
+003468 01  DL100-ROSTER-EOF           PIC X(01)  VALUE "N".
+003470     88  DL100-ROSTER-AT-END               VALUE "Y".
+003472 01  DL100-PLAYER-ID            PIC X(08)  VALUE SPACES.
+003474 01  DL100-PLAYER-VALID         PIC X(01)  VALUE "N".
+003476     88  DL100-PLAYER-IS-VALID              VALUE "Y".
+003478 01  DL100-ROSTER-COUNT         PIC 9(03)  VALUE ZERO.
+003492*----------------------------------------------------------------
+003494* ZONES POUR LE FICHIER DE REPRISE (RESTART)
+003496*----------------------------------------------------------------
+003497 01  DL100-RESTART-STATUS       PIC X(02)  VALUE "00".
+003498 01  DL100-RESUMED-SWITCH       PIC X(01)  VALUE "N".
+003499     88  DL100-RESUMED-GAME                 VALUE "Y".
+003500*----------------------------------------------------------------
+003501* ZONES POUR LE MODE BATCH (DD //GUESSES)
+003502*----------------------------------------------------------------
+003503 01  DL100-GUESSES-STATUS       PIC X(02)  VALUE "00".
+003504 01  DL100-BATCH-SWITCH         PIC X(01)  VALUE "N".
+003505     88  DL100-BATCH-MODE                   VALUE "Y".
+003506 01  DL100-GUESSES-EXHAUSTED-SW PIC X(01)  VALUE "N".
+003507     88  DL100-GUESSES-EXHAUSTED            VALUE "Y".
+003508*----------------------------------------------------------------
+003509* ZONES POUR LES INDICES PLUS CHAUD / PLUS FROID
+003510*----------------------------------------------------------------
+003511 01  DL100-PREVIOUS-GUESS       PIC 9(03)  VALUE ZERO.
+003512 01  DL100-HAS-PREVIOUS-SWITCH  PIC X(01)  VALUE "N".
+003513     88  DL100-HAS-PREVIOUS-GUESS           VALUE "Y".
+003514 01  DL100-CURRENT-DISTANCE     PIC 9(03)  VALUE ZERO.
+003515 01  DL100-PREVIOUS-DISTANCE    PIC 9(03)  VALUE ZERO.
+003480 01  DL100-ROSTER-TABLE.
+003482     05  DL100-ROSTER-ENTRY  OCCURS 1 TO 50 TIMES
+003484                             DEPENDING ON DL100-ROSTER-COUNT
+003486                             INDEXED BY DL100-ROSTER-IDX.
+003488         10  DL100-ROSTER-ID       PIC X(08).
+003490         10  DL100-ROSTER-NAME     PIC X(20).
+003500 PROCEDURE DIVISION.
+003600*----------------------------------------------------------------
+003700* 0000-MAINLINE - ENCHAINEMENT PRINCIPAL DU PROGRAMME
+003800*----------------------------------------------------------------
+003900 0000-MAINLINE.
+004000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004010     PERFORM 1100-LOAD-ROSTER THRU 1100-EXIT
+004015     IF NOT DL100-RESUMED-GAME
+004017         PERFORM 1200-VALIDATE-PLAYER THRU 1200-EXIT
+004019     END-IF
+004100     PERFORM 2000-PLAY-GAME THRU 2000-EXIT
+004200         UNTIL DL100-GAME-OVER = "Y"
+004300     PERFORM 9000-TERMINATE THRU 9000-EXIT
+004400     STOP RUN.
+004500*----------------------------------------------------------------
+004600* 1000-INITIALIZE - MESSAGE D'ACCUEIL ET TIRAGE DU NOMBRE MYSTERE
+004700*----------------------------------------------------------------
+004800 1000-INITIALIZE.
+004805     PERFORM 1070-CHECK-BATCH-MODE THRU 1070-EXIT.
+004810     PERFORM 1060-CHECK-RESTART THRU 1060-EXIT.
+004820     IF DL100-RESUMED-GAME
+004830         DISPLAY "=== DEVINE LE NOMBRE (REPRISE) ==="
+004840         MOVE DL100-MAX-NUMBER TO DL100-MAX-NUMBER-EDIT
+004850         DISPLAY "Partie en cours reprise - " DL100-ATTEMPTS
+004860             " essai(s) deja joue(s), nombre entre 1 et "
+004870             DL100-MAX-NUMBER-EDIT "..."
+004880     ELSE
+004890         PERFORM 1050-GET-PARAMETERS THRU 1050-EXIT
+004900         DISPLAY "=== DEVINE LE NOMBRE ==="
+004910         MOVE DL100-MAX-NUMBER TO DL100-MAX-NUMBER-EDIT
+005000         DISPLAY "Je pense a un nombre entre 1 et "
+005005             DL100-MAX-NUMBER-EDIT "..."
+005006     END-IF.
+005010     ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD.
+005020     OPEN EXTEND GAMELOG-FILE.
+005030     IF DL100-GAMELOG-STATUS = "35" OR "05"
+005040         OPEN OUTPUT GAMELOG-FILE
+005050     END-IF.
+005060     IF NOT DL100-RESUMED-GAME
+005100         ACCEPT DL100-RANDOM-SEED FROM TIME
+005200         COMPUTE DL100-MYSTERY-NUMBER =
+005300             (FUNCTION RANDOM(DL100-RANDOM-SEED)
+005305                 * DL100-MAX-NUMBER) + 1
+005320     END-IF.
+005400 1000-EXIT.
+005500     EXIT.
+005501*----------------------------------------------------------------
+005502* 1050-GET-PARAMETERS - LECTURE DU PARM DE DIFFICULTE (JCL/CMD)
+005503*                       ET, EVENTUELLEMENT, DU PLAFOND D'ESSAIS
+005504*                       EN DEUXIEME MOT DU PARM (EX: "HARD 15").
+005505*----------------------------------------------------------------
+005506 1050-GET-PARAMETERS.
+005507     ACCEPT DL100-PARM-DATA FROM COMMAND-LINE.
+005508     UNSTRING DL100-PARM-DATA DELIMITED BY SPACE
+005509         INTO DL100-PARM-DIFFICULTY-TOK
+005510             DL100-PARM-ATTEMPTS-TOK.
+005511     EVALUATE TRUE
+005512         WHEN DL100-PARM-DIFFICULTY-TOK (1:4) = "EASY"
+005513             MOVE "EASY  " TO DL100-DIFFICULTY
+005514             MOVE 50 TO DL100-MAX-NUMBER
+005515         WHEN DL100-PARM-DIFFICULTY-TOK (1:4) = "HARD"
+005516             MOVE "HARD  " TO DL100-DIFFICULTY
+005517             MOVE 999 TO DL100-MAX-NUMBER
+005518         WHEN OTHER
+005519             MOVE "MEDIUM" TO DL100-DIFFICULTY
+005520             MOVE 100 TO DL100-MAX-NUMBER
+005521     END-EVALUATE.
+005522     INSPECT DL100-PARM-ATTEMPTS-TOK
+005523         REPLACING LEADING SPACE BY ZERO.
+005524     IF DL100-PARM-ATTEMPTS-TOK IS NUMERIC
+005525             AND DL100-PARM-ATTEMPTS-TOK IS NOT EQUAL TO ZERO
+005526         MOVE DL100-PARM-ATTEMPTS-TOK TO DL100-MAX-ATTEMPTS
+005527     END-IF.
+005529 1050-EXIT.
+005530     EXIT.
+005531*----------------------------------------------------------------
+005532* 1060-CHECK-RESTART - RECHERCHE D'UN POINT DE REPRISE EXISTANT
+005533*                      ET RESTAURATION DE LA PARTIE INTERROMPUE
+005534*----------------------------------------------------------------
+005535 1060-CHECK-RESTART.
+005535     MOVE "N" TO DL100-RESUMED-SWITCH.
+005536     OPEN INPUT RESTART-FILE.
+005537     IF DL100-RESTART-STATUS = "00"
+005538         READ RESTART-FILE
+005539             AT END
+005540                 CONTINUE
+005541             NOT AT END
+005542                 MOVE RS-PLAYER-ID      TO DL100-PLAYER-ID
+005543                 MOVE RS-DIFFICULTY     TO DL100-DIFFICULTY
+005544                 MOVE RS-MAX-NUMBER     TO DL100-MAX-NUMBER
+005545                 MOVE RS-MYSTERY-NUMBER TO DL100-MYSTERY-NUMBER
+005546                 MOVE RS-ATTEMPTS       TO DL100-ATTEMPTS
+005546                 MOVE RS-MAX-ATTEMPTS   TO DL100-MAX-ATTEMPTS
+005547                 MOVE "Y" TO DL100-RESUMED-SWITCH
+005548                 MOVE "Y" TO DL100-PLAYER-VALID
+005549         END-READ
+005550         CLOSE RESTART-FILE
+005551     END-IF.
+005552 1060-EXIT.
+005553     EXIT.
+005554*----------------------------------------------------------------
+005555* 1070-CHECK-BATCH-MODE - DETECTION D'UN DD //GUESSES FOURNI PAR
+005556*                         LE JOB POUR UNE EXECUTION NON SURVEILLEE
+005557*----------------------------------------------------------------
+005558 1070-CHECK-BATCH-MODE.
+005559     OPEN INPUT GUESSES-FILE.
+005560     IF DL100-GUESSES-STATUS = "00"
+005561         MOVE "Y" TO DL100-BATCH-SWITCH
+005562         DISPLAY "Mode batch : propositions lues dans GUESSES."
+005563     END-IF.
+005564 1070-EXIT.
+005565     EXIT.
+005502*----------------------------------------------------------------
+005504* 1100-LOAD-ROSTER - CHARGEMENT DU FICHIER ROSTER EN TABLE
+005506*----------------------------------------------------------------
+005508 1100-LOAD-ROSTER.
+005510     MOVE ZERO TO DL100-ROSTER-COUNT.
+005512     OPEN INPUT ROSTER-FILE.
+005514     IF DL100-ROSTER-STATUS NOT = "00"
+005516         DISPLAY "Fichier ROSTER introuvable."
+005518     ELSE
+005520         PERFORM 1110-READ-ROSTER THRU 1110-EXIT
+005522             UNTIL DL100-ROSTER-AT-END
+005524                 OR DL100-ROSTER-COUNT = 50
+005526         CLOSE ROSTER-FILE
+005528     END-IF.
+005530 1100-EXIT.
+005532     EXIT.
+005534*----------------------------------------------------------------
+005536* 1110-READ-ROSTER - LECTURE D'UN EMPLOYE DU ROSTER DANS LA TABLE
+005538*----------------------------------------------------------------
+005540 1110-READ-ROSTER.
+005542     READ ROSTER-FILE
+005544         AT END
+005546             MOVE "Y" TO DL100-ROSTER-EOF
+005548         NOT AT END
+005550             ADD 1 TO DL100-ROSTER-COUNT
+005552             SET DL100-ROSTER-IDX TO DL100-ROSTER-COUNT
+005554             MOVE RO-PLAYER-ID
+005556                 TO DL100-ROSTER-ID (DL100-ROSTER-IDX)
+005558             MOVE RO-PLAYER-NAME
+005560                 TO DL100-ROSTER-NAME (DL100-ROSTER-IDX)
+005562     END-READ.
+005564 1110-EXIT.
+005566     EXIT.
+005568*----------------------------------------------------------------
+005570* 1200-VALIDATE-PLAYER - REDEMANDE TANT QUE LE JOUEUR N'EST PAS
+005572*                        CONNU DU ROSTER
+005574*----------------------------------------------------------------
+005576 1200-VALIDATE-PLAYER.
+005578     MOVE "N" TO DL100-PLAYER-VALID.
+005580     PERFORM 1210-PROMPT-AND-CHECK-PLAYER THRU 1210-EXIT
+005582         UNTIL DL100-PLAYER-IS-VALID.
+005584 1200-EXIT.
+005586     EXIT.
+005588*----------------------------------------------------------------
+005590* 1210-PROMPT-AND-CHECK-PLAYER - UNE SAISIE ET SON CONTROLE ROSTER
+005592*----------------------------------------------------------------
+005594 1210-PROMPT-AND-CHECK-PLAYER.
+005595     DISPLAY "Entre ton identifiant : ".
+005596     ACCEPT DL100-PLAYER-ID
+005597         ON EXCEPTION
+005598             DISPLAY "Fin de saisie - jeu interrompu."
+005599             MOVE "Y" TO DL100-PLAYER-VALID
+005600             MOVE "Y" TO DL100-GAME-OVER
+005601             GO TO 1210-EXIT
+005602     END-ACCEPT.
+005603     IF DL100-ROSTER-COUNT = ZERO
+005604         DISPLAY "Roster vide - jeu impossible."
+005605         MOVE "Y" TO DL100-PLAYER-VALID
+005606         MOVE "Y" TO DL100-GAME-OVER
+005607     ELSE
+005608         SET DL100-ROSTER-IDX TO 1
+005610         SEARCH DL100-ROSTER-ENTRY
+005612             AT END
+005614                 DISPLAY "Identifiant inconnu du roster - "
+005616                     "reessaie."
+005618             WHEN DL100-ROSTER-ID (DL100-ROSTER-IDX)
+005620                     = DL100-PLAYER-ID
+005622                 MOVE "Y" TO DL100-PLAYER-VALID
+005624         END-SEARCH
+005626     END-IF.
+005628 1210-EXIT.
+005630     EXIT.
+005632*----------------------------------------------------------------
+005700* 2000-PLAY-GAME - UNE PROPOSITION DU JOUEUR
+005800*----------------------------------------------------------------
+005900 2000-PLAY-GAME.
+005910     PERFORM 2100-GET-VALID-GUESS THRU 2100-EXIT.
+005920     IF DL100-GUESSES-EXHAUSTED
+005930         DISPLAY "Fin du fichier GUESSES - partie interrompue."
+005940         MOVE "Y" TO DL100-GAME-OVER
+005945     ELSE
+005946         IF DL100-GAME-OVER = "Y"
+005947             CONTINUE
+005948         ELSE
+006200         ADD 1 TO DL100-ATTEMPTS
+006210         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+006300         IF DL100-USER-GUESS < DL100-MYSTERY-NUMBER
+006400             DISPLAY "Trop petit !"
+006405             PERFORM 2300-DISPLAY-HINT THRU 2300-EXIT
+006410             PERFORM 2200-CHECK-ATTEMPTS-LIMIT THRU 2200-EXIT
+006500         ELSE
+006600             IF DL100-USER-GUESS > DL100-MYSTERY-NUMBER
+006700                 DISPLAY "Trop grand !"
+006705                 PERFORM 2300-DISPLAY-HINT THRU 2300-EXIT
+006710                 PERFORM 2200-CHECK-ATTEMPTS-LIMIT THRU 2200-EXIT
+006800             ELSE
+006900                 DISPLAY "Bravo ! Tu as trouve en "
+006950                     DL100-ATTEMPTS " essais !"
+007100                 MOVE "Y" TO DL100-GAME-OVER
+007105                 MOVE "WIN " TO DL100-RESULT
+007110                 PERFORM 2400-WRITE-GAMELOG THRU 2400-EXIT
+007200             END-IF
+007300         END-IF
+007305         MOVE DL100-USER-GUESS TO DL100-PREVIOUS-GUESS
+007307         MOVE "Y" TO DL100-HAS-PREVIOUS-SWITCH
+007308         END-IF
+007309     END-IF.
+007400 2000-EXIT.
+007500     EXIT.
+007501*----------------------------------------------------------------
+007502* 2200-CHECK-ATTEMPTS-LIMIT - FIN DE PARTIE SI LE PLAFOND EST
+007503*                             ATTEINT SANS AVOIR TROUVE LE NOMBRE
+007504*----------------------------------------------------------------
+007505 2200-CHECK-ATTEMPTS-LIMIT.
+007506     IF DL100-ATTEMPTS >= DL100-MAX-ATTEMPTS
+007507         DISPLAY "Tu as perdu, le nombre etait "
+007508             DL100-MYSTERY-NUMBER
+007509         MOVE "Y" TO DL100-GAME-OVER
+007510         MOVE "LOSE" TO DL100-RESULT
+007511         PERFORM 2400-WRITE-GAMELOG THRU 2400-EXIT
+007512     END-IF.
+007513 2200-EXIT.
+007514     EXIT.
+007515*----------------------------------------------------------------
+007516* 2300-DISPLAY-HINT - INDICE "PLUS CHAUD" / "PLUS FROID" PAR
+007517*                     RAPPORT A LA PROPOSITION PRECEDENTE
+007518*----------------------------------------------------------------
+007519 2300-DISPLAY-HINT.
+007520     IF DL100-HAS-PREVIOUS-GUESS
+007521         COMPUTE DL100-CURRENT-DISTANCE =
+007522             FUNCTION ABS(DL100-USER-GUESS - DL100-MYSTERY-NUMBER)
+007523         COMPUTE DL100-PREVIOUS-DISTANCE =
+007524             FUNCTION ABS(DL100-PREVIOUS-GUESS
+007525                 - DL100-MYSTERY-NUMBER)
+007526         IF DL100-CURRENT-DISTANCE < DL100-PREVIOUS-DISTANCE
+007527             DISPLAY "...plus chaud !"
+007528         ELSE
+007529             IF DL100-CURRENT-DISTANCE > DL100-PREVIOUS-DISTANCE
+007530                 DISPLAY "...plus froid !"
+007531             END-IF
+007532         END-IF
+007533     END-IF.
+007534 2300-EXIT.
+007535     EXIT.
+007502*----------------------------------------------------------------
+007504* 2100-GET-VALID-GUESS - REDEMANDE TANT QUE LA SAISIE EST INVALIDE
+007506*----------------------------------------------------------------
+007508 2100-GET-VALID-GUESS.
+007510     MOVE "N" TO DL100-GUESS-VALID.
+007512     PERFORM 2110-PROMPT-AND-CHECK THRU 2110-EXIT
+007514         UNTIL DL100-GUESS-IS-VALID.
+007516 2100-EXIT.
+007518     EXIT.
+007520*----------------------------------------------------------------
+007522* 2110-PROMPT-AND-CHECK - UNE SAISIE ET SON CONTROLE DE VALIDITE
+007524*----------------------------------------------------------------
+007526 2110-PROMPT-AND-CHECK.
+007527     MOVE SPACES TO DL100-USER-GUESS-RAW.
+007528     IF DL100-BATCH-MODE
+007529         PERFORM 2120-READ-BATCH-GUESS THRU 2120-EXIT
+007530     ELSE
+007531         DISPLAY "Entre ta proposition : "
+007532         ACCEPT DL100-USER-GUESS-RAW
+007533             ON EXCEPTION
+007534                 DISPLAY "Fin de saisie - partie interrompue."
+007535                 MOVE "Y" TO DL100-GUESS-VALID
+007536                 MOVE "Y" TO DL100-GAME-OVER
+007537                 GO TO 2110-EXIT
+007538         END-ACCEPT
+007539     END-IF.
+007540     IF DL100-GUESSES-EXHAUSTED
+007541         MOVE "Y" TO DL100-GUESS-VALID
+007542         GO TO 2110-EXIT
+007543     END-IF.
+007544     INSPECT DL100-USER-GUESS-RAW REPLACING LEADING SPACE BY ZERO.
+007545     IF DL100-USER-GUESS-RAW IS NOT NUMERIC
+007546         DISPLAY "Valeur invalide - entre un nombre entre 1 et "
+007547             DL100-MAX-NUMBER-EDIT
+007548     ELSE
+007549         MOVE DL100-USER-GUESS-RAW TO DL100-USER-GUESS
+007550         IF DL100-USER-GUESS >= 1
+007551                 AND DL100-USER-GUESS <= DL100-MAX-NUMBER
+007552             MOVE "Y" TO DL100-GUESS-VALID
+007553         ELSE
+007554             DISPLAY "Valeur invalide - entre un nombre entre 1 "
+007555                 "et " DL100-MAX-NUMBER-EDIT
+007556         END-IF
+007557     END-IF.
+007558 2110-EXIT.
+007559     EXIT.
+007559*----------------------------------------------------------------
+007560* 2120-READ-BATCH-GUESS - LECTURE D'UNE PROPOSITION DANS LE
+007561*                         FICHIER GUESSES EN MODE BATCH
+007562*----------------------------------------------------------------
+007563 2120-READ-BATCH-GUESS.
+007564     READ GUESSES-FILE
+007565         AT END
+007566             MOVE "Y" TO DL100-GUESSES-EXHAUSTED-SW
+007567         NOT AT END
+007568             MOVE GE-GUESS-VALUE TO DL100-USER-GUESS-RAW
+007569             DISPLAY "Proposition lue (mode batch) : "
+007570                 DL100-USER-GUESS-RAW
+007571     END-READ.
+007572 2120-EXIT.
+007573     EXIT.
+007574*----------------------------------------------------------------
+007575* 2400-WRITE-GAMELOG - HISTORISATION DE LA PARTIE TERMINEE
+007564*----------------------------------------------------------------
+007566 2400-WRITE-GAMELOG.
+007567     MOVE DL100-CURRENT-DATE   TO GL-LOG-DATE.
+007568     MOVE DL100-PLAYER-ID      TO GL-PLAYER-ID.
+007570     MOVE DL100-MYSTERY-NUMBER TO GL-MYSTERY-NUMBER.
+007572     MOVE DL100-ATTEMPTS       TO GL-ATTEMPTS.
+007574     MOVE DL100-RESULT         TO GL-RESULT.
+007580     WRITE GAMELOG-RECORD.
+007582     PERFORM 2600-CLEAR-CHECKPOINT THRU 2600-EXIT.
+007590 2400-EXIT.
+007600     EXIT.
+007601*----------------------------------------------------------------
+007602* 2500-WRITE-CHECKPOINT - SAUVEGARDE DU POINT DE REPRISE APRES
+007603*                         CHAQUE ESSAI
+007604*----------------------------------------------------------------
+007605 2500-WRITE-CHECKPOINT.
+007606     OPEN OUTPUT RESTART-FILE.
+007606     IF DL100-RESTART-STATUS NOT = "00"
+007606         DISPLAY "Attention : point de reprise non sauvegarde "
+007606             "(ouverture RESTART, statut " DL100-RESTART-STATUS
+007606             ")."
+007606     ELSE
+007607         MOVE DL100-PLAYER-ID      TO RS-PLAYER-ID
+007608         MOVE DL100-DIFFICULTY     TO RS-DIFFICULTY
+007609         MOVE DL100-MAX-NUMBER     TO RS-MAX-NUMBER
+007610         MOVE DL100-MYSTERY-NUMBER TO RS-MYSTERY-NUMBER
+007611         MOVE DL100-ATTEMPTS       TO RS-ATTEMPTS
+007611         MOVE DL100-MAX-ATTEMPTS   TO RS-MAX-ATTEMPTS
+007612         WRITE RESTART-RECORD
+007612         IF DL100-RESTART-STATUS NOT = "00"
+007612             DISPLAY "Attention : ecriture RESTART en echec, "
+007612                 "statut " DL100-RESTART-STATUS "."
+007612         END-IF
+007613         CLOSE RESTART-FILE
+007613     END-IF.
+007614 2500-EXIT.
+007615     EXIT.
+007616*----------------------------------------------------------------
+007617* 2600-CLEAR-CHECKPOINT - SUPPRESSION DU POINT DE REPRISE QUAND
+007618*                         LA PARTIE EST TERMINEE
+007619*----------------------------------------------------------------
+007620 2600-CLEAR-CHECKPOINT.
+007621     OPEN OUTPUT RESTART-FILE.
+007622     CLOSE RESTART-FILE.
+007623 2600-EXIT.
+007624     EXIT.
+007610*----------------------------------------------------------------
+007700* 9000-TERMINATE - MESSAGE DE FIN DE PARTIE
+007800*----------------------------------------------------------------
+007900 9000-TERMINATE.
+008000     DISPLAY "Merci d'avoir joue !".
+008010     CLOSE GAMELOG-FILE.
+008020     IF DL100-BATCH-MODE
+008030         CLOSE GUESSES-FILE
+008040     END-IF.
+008100 9000-EXIT.
+008200     EXIT.
