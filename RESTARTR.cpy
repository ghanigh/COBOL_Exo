@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------------
+000200* RESTARTR.CPY
+000300* ENREGISTREMENT DU FICHIER RESTART (POINT DE REPRISE DE LA
+000400* PARTIE EN COURS). UTILISE PAR GUESSGAME POUR POUVOIR REPRENDRE
+000500* UNE PARTIE INTERROMPUE SANS PERDRE LE NOMBRE MYSTERE NI LE
+000600* COMPTE DES ESSAIS DEJA JOUES.
+000700*----------------------------------------------------------------
+000800* DATE       INIT DESCRIPTION
+000900* ---------- ---- -----------------------------------------------
+001000* 08/09/2026 DL   COPYBOOK INITIAL - JOUEUR, DIFFICULTE, BORNE,
+001100*                 NOMBRE MYSTERE ET ESSAIS DE LA PARTIE EN COURS.
+001150* 08/09/2026 DL   AJOUT DU PLAFOND D'ESSAIS (RS-MAX-ATTEMPTS) POUR
+001160*                 QU'UNE REPRISE CONSERVE LE PLAFOND DE LA PARTIE
+001170*                 D'ORIGINE AU LIEU DE REVENIR A LA VALEUR PAR
+001180*                 DEFAUT.
+001200*----------------------------------------------------------------
+001300 01  RESTART-RECORD.
+001400     05  RS-PLAYER-ID           PIC X(08).
+001500     05  RS-DIFFICULTY          PIC X(06).
+001600     05  RS-MAX-NUMBER          PIC 9(03).
+001700     05  RS-MYSTERY-NUMBER      PIC 9(03).
+001800     05  RS-ATTEMPTS            PIC 9(03).
+001900     05  RS-MAX-ATTEMPTS        PIC 9(03).
