@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000200* GUESSESR.CPY
+000300* ENREGISTREMENT DU FICHIER GUESSES (PROPOSITIONS EN MODE BATCH)
+000400* UTILISE PAR GUESSGAME QUAND LE JOB FOURNIT UN DD //GUESSES AU
+000500* LIEU DE SAISIES INTERACTIVES (EXECUTIONS NON SURVEILLEES OU
+000600* JEUX D'ESSAI DE NON-REGRESSION).
+000700*----------------------------------------------------------------
+000800* DATE       INIT DESCRIPTION
+000900* ---------- ---- -----------------------------------------------
+001000* 08/09/2026 DL   COPYBOOK INITIAL - UNE PROPOSITION PAR LIGNE.
+001050* 08/09/2026 DL   PRECISION : LE FICHIER GUESSES EST DECLARE EN
+001060*                 LINE SEQUENTIAL DANS GUESSGAME (ENREGISTREMENTS
+001070*                 DELIMITES PAR FIN DE LIGNE, PAS DES CARTES DE
+001080*                 LONGUEUR FIXE SANS DELIMITEUR).
+001100*----------------------------------------------------------------
+001200 01  GUESSES-RECORD.
+001300     05  GE-GUESS-VALUE         PIC X(03).
