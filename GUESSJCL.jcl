@@ -0,0 +1,28 @@
+//GUESSJCL JOB (ACCTNO),'D LAMBERT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* EXECUTION NON SURVEILLEE DE GUESSGAME EN MODE BATCH.
+//* LES PROPOSITIONS SONT FOURNIES PAR LE DD //GUESSES AU LIEU
+//* D'ETRE SAISIES AU TERMINAL - UTILE POUR LES EXECUTIONS
+//* PLANIFIEES ET LES JEUX D'ESSAI DE NON-REGRESSION.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=GUESSGAME,PARM='MEDIUM'
+//STEPLIB  DD   DSN=PROD.GUESSGAME.LOADLIB,DISP=SHR
+//GAMELOG  DD   DSN=PROD.GUESSGAME.GAMELOG,DISP=SHR
+//ROSTER   DD   DSN=PROD.GUESSGAME.ROSTER,DISP=SHR
+//RESTART  DD   DSN=PROD.GUESSGAME.RESTART,DISP=SHR
+//GUESSES  DD   *
+050
+075
+087
+093
+096
+098
+099
+100
+/*
+//SYSIN    DD   *
+EMP0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//
