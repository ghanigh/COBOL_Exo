@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* ROSTERR.CPY
+000300* ENREGISTREMENT DU FICHIER ROSTER (LISTE DES JOUEURS AUTORISES)
+000400* UTILISE PAR GUESSGAME POUR VALIDER LE PLAYER-ID SAISI.
+000500*----------------------------------------------------------------
+000600* DATE       INIT DESCRIPTION
+000700* ---------- ---- -----------------------------------------------
+000800* 08/09/2026 DL   COPYBOOK INITIAL - IDENTIFIANT ET NOM DU JOUEUR.
+000900*----------------------------------------------------------------
+001000 01  ROSTER-RECORD.
+001100     05  RO-PLAYER-ID           PIC X(08).
+001200     05  RO-PLAYER-NAME         PIC X(20).
